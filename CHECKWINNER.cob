@@ -0,0 +1,88 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CHECKWINNER.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+   01 Row PIC 99.
+   01 ColN PIC 99.
+   01 DirNum PIC 9.
+   01 DRow PIC S9.
+   01 DCol PIC S9.
+   01 EndRow PIC S99.
+   01 EndCol PIC S99.
+   01 RunLen PIC 99.
+   01 ThisRow PIC S99.
+   01 ThisCol PIC S99.
+   01 ThisCell PIC 99.
+   01 FirstValue PIC 9.
+   01 RunBroken PIC X.
+       88 RunIsBroken VALUE "Y".
+LINKAGE SECTION.
+   01 BoardTable.
+       02 BoardValue PIC 9 OCCURS 25 TIMES INDEXED BY I.
+   01 BoardSize PIC 9.
+   01 WinLength PIC 9.
+   01 Winner PIC 9.
+
+*>    generalized companion to COMPUTEWINNER for the configurable NxN
+*>    board: rather than hardcoded 3-in-a-row line checks
+*>    against fixed subscripts, this walks every cell as a possible
+*>    start of a run and tests all four directions (right, down,
+*>    diagonal down-right, diagonal down-left) for WinLength identical,
+*>    non-empty squares in a row. COMPUTEWINNER itself is left exactly
+*>    as it was for the classic fixed 3x3 board the computer opponent
+*>    still plays on
+PROCEDURE DIVISION USING BoardTable, BoardSize, WinLength, Winner.
+    MOVE 0 TO Winner
+    PERFORM VARYING Row FROM 1 BY 1 UNTIL Row > BoardSize
+        PERFORM VARYING ColN FROM 1 BY 1 UNTIL ColN > BoardSize
+            PERFORM VARYING DirNum FROM 1 BY 1 UNTIL DirNum > 4
+                PERFORM SetDirection
+                PERFORM CheckRunFromCell
+            END-PERFORM
+        END-PERFORM
+    END-PERFORM
+    GOBACK.
+
+    SetDirection.
+        EVALUATE DirNum
+            WHEN 1
+                MOVE 0 TO DRow
+                MOVE 1 TO DCol
+            WHEN 2
+                MOVE 1 TO DRow
+                MOVE 0 TO DCol
+            WHEN 3
+                MOVE 1 TO DRow
+                MOVE 1 TO DCol
+            WHEN OTHER
+                MOVE 1 TO DRow
+                MOVE -1 TO DCol
+        END-EVALUATE.
+
+    CheckRunFromCell.
+        COMPUTE EndRow = Row + (WinLength - 1) * DRow
+        COMPUTE EndCol = ColN + (WinLength - 1) * DCol
+        IF EndRow >= 1 AND EndRow <= BoardSize
+            AND EndCol >= 1 AND EndCol <= BoardSize
+            COMPUTE ThisCell = (Row - 1) * BoardSize + ColN
+            MOVE BoardValue(ThisCell) TO FirstValue
+            MOVE "N" TO RunBroken
+            IF FirstValue = 0
+                MOVE "Y" TO RunBroken
+            END-IF
+            MOVE 1 TO RunLen
+            PERFORM WalkRun UNTIL RunLen = WinLength OR RunIsBroken
+            IF NOT RunIsBroken
+                MOVE FirstValue TO Winner
+            END-IF
+        END-IF.
+
+    WalkRun.
+        COMPUTE ThisRow = Row + RunLen * DRow
+        COMPUTE ThisCol = ColN + RunLen * DCol
+        COMPUTE ThisCell = (ThisRow - 1) * BoardSize + ThisCol
+        IF BoardValue(ThisCell) NOT = FirstValue
+            MOVE "Y" TO RunBroken
+        END-IF
+        ADD 1 TO RunLen.
