@@ -4,45 +4,60 @@ PROGRAM-ID. COMPUTEWINNER.
 DATA DIVISION.
 LOCAL-STORAGE SECTION.
        01 LWinner PIC 9 VALUE 0.
+*>    identifies which of the eight lines closed the game: 1-3 are the
+*>    rows top to bottom, 4-6 are the columns left to right, 7-8 are the
+*>    diagonals (top-left to bottom-right, then top-right to
+*>    bottom-left); 0 means no line has won (yet)
+       01 LWinLine PIC 9 VALUE 0.
 LINKAGE SECTION.
        01 BoardTable.
            02 BoardValue PIC 9 OCCURS 9 TIMES INDEXED BY I.
        01 Winner PIC 9.
+       01 WinLine PIC 9.
 
-PROCEDURE DIVISION USING BoardTable, Winner.
+PROCEDURE DIVISION USING BoardTable, Winner, WinLine.
     *>    check horizontal
        IF BoardValue(1) = BoardValue(2) AND BoardValue(2) = BoardValue(3)
            AND BoardValue(1) NOT = 0
            MOVE BoardValue(1) TO LWinner
+           MOVE 1 TO LWinLine
        END-IF
        IF BoardValue(4) = BoardValue(5) AND BoardValue(5) = BoardValue(6)
            AND BoardValue(4) NOT = 0
            MOVE BoardValue(4) TO LWinner
+           MOVE 2 TO LWinLine
        END-IF
        IF BoardValue(7) = BoardValue(8) AND BoardValue(8) = BoardValue(9)
            AND BoardValue(7) NOT = 0
            MOVE BoardValue(7) TO LWinner
+           MOVE 3 TO LWinLine
        END-IF
     *>    check vertical
        IF BoardValue(1) = BoardValue(4) AND BoardValue(4) = BoardValue(7)
            AND BoardValue(1) NOT = 0
            MOVE BoardValue(1) TO LWinner
+           MOVE 4 TO LWinLine
        END-IF
        IF BoardValue(2) = BoardValue(5) AND BoardValue(5) = BoardValue(8)
            AND BoardValue(2) NOT = 0
            MOVE BoardValue(2) TO LWinner
+           MOVE 5 TO LWinLine
        END-IF
        IF BoardValue(3) = BoardValue(6) AND BoardValue(6) = BoardValue(9)
            AND BoardValue(3) NOT = 0
            MOVE BoardValue(3) TO LWinner
+           MOVE 6 TO LWinLine
        END-IF
     *>    check diagonal
        IF BoardValue(1) = BoardValue(5) AND BoardValue(5) = BoardValue(9)
            AND BoardValue(1) NOT = 0
            MOVE BoardValue(1) TO LWinner
+           MOVE 7 TO LWinLine
        END-IF
        IF BoardValue(3) = BoardValue(5) AND BoardValue(5) = BoardValue(7)
            AND BoardValue(3) NOT = 0
            MOVE BoardValue(3) TO LWinner
+           MOVE 8 TO LWinLine
        END-IF
-       MOVE LWinner TO Winner.
+       MOVE LWinner TO Winner
+       MOVE LWinLine TO WinLine.
