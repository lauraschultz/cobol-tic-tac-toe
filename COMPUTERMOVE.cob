@@ -1,21 +1,61 @@
        >>SOURCE FORMAT FREE
 IDENTIFICATION DIVISION.
 PROGRAM-ID. COMPUTERMOVE.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT THINKLOG ASSIGN TO "THINKLOG"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS TL-Status.
 DATA DIVISION.
+FILE SECTION.
+FD THINKLOG.
+   01 ThinkLogRecord.
+       02 TL-MaxDepth PIC 9.
+       02 TL-ElapsedTime PIC S9(8).
+       02 TL-Date PIC 9(8).
+       02 TL-Time PIC 9(8).
 WORKING-STORAGE SECTION.
        01 CVal PIC 9.
            88 IsZero VALUE 0.
        01 WS-TIME PIC 9(8).
+       01 StartTime PIC 9(8).
+       01 EndTime PIC 9(8).
+       01 ElapsedTime PIC S9(8).
+       01 TL-Status PIC XX.
+           88 TL-OK VALUE "00".
+           88 TL-NotFound VALUE "35".
        01 Depth PIC 9 VALUE 0.
        01 NodeValue PIC S9 VALUE 0.
-       01 CPlayer PIC 9 VALUE 2.
        01 Pos PIC 9.
+       01 PosOut PIC 9.
+       01 MaxDepth PIC 9 VALUE 3.
+       01 AIPlayer PIC 9.
 
 LINKAGE SECTION.
        01 BoardTable.
            02 BoardValue PIC 9 OCCURS 9 TIMES INDEXED BY I.
+       01 Difficulty PIC 9.
+           88 EasyMode VALUE 1.
+           88 MediumMode VALUE 2.
+           88 HardMode VALUE 3.
+       01 CompPos PIC 9.
+       01 CPlayer PIC 9.
+       01 DebugTrace PIC X.
+           88 DebugTraceOn VALUE "Y", "y".
+       01 HintOnly PIC X.
+           88 HintOnlyCall VALUE "Y", "y".
 
-PROCEDURE DIVISION USING BoardTable.
+PROCEDURE DIVISION USING BoardTable, Difficulty, CompPos, CPlayer,
+        DebugTrace, HintOnly.
+       EVALUATE TRUE
+           WHEN EasyMode
+               MOVE 1 TO MaxDepth
+           WHEN HardMode
+               MOVE 9 TO MaxDepth
+           WHEN OTHER
+               MOVE 3 TO MaxDepth
+       END-EVALUATE
     *>    --- FIND FIRST AVAILABLE SPOT: ---
     *>    PERFORM WITH TEST AFTER VARYING I FROM 1 BY 1 UNTIL IsZero
     *>        MOVE BoardValue(I) TO CVal
@@ -29,9 +69,42 @@ PROCEDURE DIVISION USING BoardTable.
     *>        MOVE BoardValue(I) TO CVal
     *>    END-PERFORM
 
-    *>     --- USE RECURSIVE LOOK AHEAD ALG: ---
-           CALL 'GETNODE' USING
-               BoardTable, Depth, NodeValue, CPlayer, Pos.
-           DISPLAY "FINISHED, POS IS " Pos
-           
-       MOVE 2 TO BoardValue(Pos).        
+    *>     --- HARD MODE: FULL-DEPTH ITERATIVE MINIMAX ---
+    *>     --- EASY/MEDIUM: RECURSIVE LOOK AHEAD ALG, CAPPED AT MaxDepth ---
+           MOVE CPlayer TO AIPlayer
+           ACCEPT StartTime FROM TIME
+           IF HardMode
+               CALL 'ITERGETNODE' USING BoardTable, Pos, AIPlayer
+           ELSE
+               CALL 'GETNODE' USING
+                   BoardTable, Depth, NodeValue, CPlayer, Pos, MaxDepth,
+                   AIPlayer, DebugTrace
+           END-IF
+           ACCEPT EndTime FROM TIME
+           COMPUTE ElapsedTime = EndTime - StartTime
+           IF NOT HintOnlyCall
+               PERFORM LogThinkTime
+               MOVE Pos TO PosOut
+               DISPLAY "FINISHED, POS IS " PosOut
+           END-IF.
+
+       MOVE CPlayer TO BoardValue(Pos).
+       MOVE Pos TO CompPos.
+
+       GOBACK.
+
+       LogThinkTime.
+    *>    think-time is logged in hundredths of a second as returned
+    *>    by TIME; a move that straddles a minute boundary will show
+    *>    as negative, which is an accepted limit of this simple
+    *>    elapsed-time calculation
+           MOVE MaxDepth TO TL-MaxDepth
+           MOVE ElapsedTime TO TL-ElapsedTime
+           ACCEPT TL-Date FROM DATE YYYYMMDD
+           ACCEPT TL-Time FROM TIME
+           OPEN EXTEND THINKLOG
+           IF TL-NotFound
+               OPEN OUTPUT THINKLOG
+           END-IF
+           WRITE ThinkLogRecord
+           CLOSE THINKLOG.
