@@ -4,38 +4,58 @@ PROGRAM-ID. ITERGETNODE.
 DATA DIVISION.
 WORKING-STORAGE SECTION.
        01 Winner PIC 9 VALUE 0.
-           88 IsWinner VALUE 1 OR 2.
+           88 IsWinner VALUE 1, 2.
+*>    the search only cares whether/who won, not which line -- this just
+*>    satisfies COMPUTEWINNER's interface
+       01 NWinLine PIC 9.
 LOCAL-STORAGE SECTION.
        01 Stack.
-           02 StackE OCCURS 70 TIMES INDEXED BY StackP.
+    *>    OCCURS is sized for a full 9-ply search from an empty board:
+    *>    worst case the stack holds the current path plus each
+    *>    ancestor's still-pending siblings, 9+8+...+1 = 45 entries,
+    *>    rounded up for headroom.
+           02 StackE OCCURS 100 TIMES INDEXED BY StackP.
                03 BoardTableE.
                    04 BoardValueE PIC 9 OCCURS 9 TIMES INDEXED BY J.
-               03 NodeVal PIC S9.
+               03 NodeVal PIC S99.
                03 ParentP PIC 99.
                03 Depth PIC 9.
                03 Pos PIC 9.
                03 ChildPos PIC 9.
                03 Visited PIC 9 VALUE 0.
                    88 NotVisited VALUE 0.
-       01 MaxDepth PIC 9 VALUE 2.
+       01 MaxDepth PIC 9 VALUE 9.
        01 ChDepth PIC 9.
        01 ParentRef PIC 99.
+       01 HumanPlayer PIC 9.
+       01 EmptyCount PIC 9 VALUE 0.
 
 LINKAGE SECTION.
        01 BoardTable.
            02 BoardValue PIC 9 OCCURS 9 TIMES.
        01 FPos PIC 9.
+       01 AIPlayer PIC 9.
 
-PROCEDURE DIVISION USING BoardTable, FPos.
+PROCEDURE DIVISION USING BoardTable, FPos, AIPlayer.
+       COMPUTE HumanPlayer = 3 - AIPlayer
        MOVE 1 TO StackP
        MOVE BoardTable TO BoardTableE(StackP)
        MOVE 0 TO Depth(StackP)
-       MOVE -2 TO NodeVal(StackP)
+       MOVE -10 TO NodeVal(StackP)
        PERFORM WITH TEST AFTER UNTIL StackP = 1
-           CALL 'COMPUTEWINNER' USING BoardTableE(StackP), Winner
+           CALL 'COMPUTEWINNER' USING
+               BoardTableE(StackP), Winner, NWinLine
         *>    DISPLAY "compute winner with " BoardTableE(StackP)": " Winner
            MOVE ParentP(StackP) TO ParentRef
-           IF IsWinner OR Depth(StackP) = MaxDepth *> base cases
+           PERFORM CountEmpty
+        *>    MaxDepth is an absolute ply count, but a real call is given
+        *>    a board that already has moves on it, so the search can
+        *>    reach a full (tied) board at a Depth well short of MaxDepth;
+        *>    without also checking for that here, AddChildren finds no
+        *>    empty squares to push and the loop spins on this same node
+        *>    forever
+           IF IsWinner OR Depth(StackP) = MaxDepth OR EmptyCount = 0
+               *> base cases
                PERFORM UpdateSelf
                PERFORM UpdateParent 
                COMPUTE StackP = StackP - 1
@@ -51,12 +71,16 @@ PROCEDURE DIVISION USING BoardTable, FPos.
        MOVE ChildPos(StackP) TO FPos
        EXIT PROGRAM.
 
+    *>    a win scores higher the sooner it lands (and a loss hurts
+    *>    less the longer it's put off), so the search prefers the
+    *>    fastest win and the slowest loss instead of treating every
+    *>    win/loss the same regardless of Depth
        UpdateSelf.
-           IF Winner = 2
-               MOVE 1 TO NodeVal(StackP)
+           IF Winner = AIPlayer
+               COMPUTE NodeVal(StackP) = 10 - Depth(StackP)
            END-IF
-           IF Winner = 1
-               MOVE -1 TO NodeVal(StackP)
+           IF Winner = HumanPlayer
+               COMPUTE NodeVal(StackP) = 0 - (10 - Depth(StackP))
            END-IF
            IF NOT IsWinner
                MOVE 0 TO NodeVal(StackP)
@@ -82,14 +106,32 @@ PROCEDURE DIVISION USING BoardTable, FPos.
                    COMPUTE StackP = StackP + 1
                    MOVE BoardTableE(ParentRef) TO BoardTableE(StackP)
                    IF FUNCTION MOD(ChDepth 2) = 0 *> HUMAN PLAYING
-                       MOVE -2 TO NodeVal(StackP)
-                       MOVE 1 TO BoardValueE(StackP, J)
+                       MOVE -10 TO NodeVal(StackP)
+                       MOVE HumanPlayer TO BoardValueE(StackP, J)
                    ELSE *> COMPUTER PLAYING
-                       MOVE 2 TO NodeVal(StackP)
-                       MOVE 2 TO BoardValueE(StackP, J)
+                       MOVE 10 TO NodeVal(StackP)
+                       MOVE AIPlayer TO BoardValueE(StackP, J)
                    END-IF
                    MOVE ChDepth TO Depth(StackP)
                    MOVE ParentRef TO ParentP(StackP)
                    MOVE J TO Pos(StackP)
                END-IF
+           END-PERFORM
+    *>    defensive backstop: if this node somehow had no empty squares
+    *>    left (it shouldn't, CountEmpty already routes a full board to
+    *>    the base case above), mark it Visited so the main loop still
+    *>    pops it instead of calling AddChildren on the same node forever
+           IF StackP = ParentRef
+               MOVE 1 TO Visited(ParentRef)
+           END-IF.
+
+    *>    counts the empty squares left on the node at StackP, used to
+    *>    detect a tied (full) board at less than MaxDepth's absolute
+    *>    ply count
+       CountEmpty.
+           MOVE 0 TO EmptyCount
+           PERFORM WITH TEST BEFORE VARYING J FROM 1 BY 1 UNTIL J > 9
+               IF BoardValueE(StackP, J) = 0
+                   ADD 1 TO EmptyCount
+               END-IF
            END-PERFORM.
