@@ -0,0 +1,152 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SELFPLAY.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT GAMELOG ASSIGN TO "GAMELOG"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS GL-Status.
+DATA DIVISION.
+FILE SECTION.
+FD GAMELOG.
+   01 GameLogRecord.
+       02 GL-FinalBoard PIC X(9).
+       02 GL-Winner PIC 9.
+       02 GL-NumMoves PIC 9(2).
+       02 GL-Date PIC 9(8).
+       02 GL-Time PIC 9(8).
+       02 GL-GameID PIC X(16).
+       02 GL-WinLine PIC 9.
+       02 GL-HumanPlayer PIC 9.
+WORKING-STORAGE SECTION.
+   01 BoardTable.
+       02 BoardValue PIC 9 OCCURS 9 TIMES INDEXED BY I.
+   01 SwapBoard.
+       02 SwapValue PIC 9 OCCURS 9 TIMES INDEXED BY K.
+   01 Winner PIC 9 VALUE 0.
+       88 IsWinner VALUE 1, 2.
+   01 WinLine PIC 9.
+   01 NumMoves PIC 9 VALUE 0.
+   01 CurrentPlayer PIC 9 VALUE 1.
+   01 GL-Status PIC XX.
+       88 GL-OK VALUE "00".
+       88 GL-NotFound VALUE "35".
+*>    Player 1 runs at Medium (GETNODE) and Player 2 at Hard
+*>    (ITERGETNODE) so a nightly batch exercises both search paths
+*>    as a standing regression check on the AI programs.
+   01 Difficulty1 PIC 9 VALUE 2.
+   01 Difficulty2 PIC 9 VALUE 3.
+   01 NumGames PIC 9(3) VALUE 010.
+   01 GameCounter PIC 9(3) VALUE 0.
+   01 P1Wins PIC 9(3) VALUE 0.
+   01 P2Wins PIC 9(3) VALUE 0.
+   01 TieCount PIC 9(3) VALUE 0.
+   01 CompPos PIC 9.
+*>    unique per self-play game, same scheme MAIN uses, so a nightly
+*>    batch's games don't collide with each other or with an
+*>    interactive session's games in the shared GAMELOG
+   01 GameID PIC X(16) VALUE SPACES.
+   01 GID-Date PIC 9(8).
+   01 GID-Time PIC 9(8).
+   01 CPlayer PIC 9 VALUE 2.
+   01 DebugTrace PIC X VALUE "N".
+   01 NotHintOnly PIC X VALUE "N".
+
+PROCEDURE DIVISION.
+    PERFORM VARYING GameCounter FROM 1 BY 1 UNTIL GameCounter > NumGames
+        PERFORM PlaySelfGame
+    END-PERFORM
+    DISPLAY " "
+    DISPLAY "===== SELF-PLAY BATCH SUMMARY ====="
+    DISPLAY "GAMES PLAYED: " NumGames
+    DISPLAY "PLAYER 1 WINS: " P1Wins
+    DISPLAY "PLAYER 2 WINS: " P2Wins
+    DISPLAY "TIES: " TieCount
+    STOP RUN.
+
+    PlaySelfGame.
+        MOVE 000000000 TO BoardTable
+        MOVE 0 TO NumMoves
+        MOVE 0 TO Winner
+        MOVE 1 TO CurrentPlayer
+        PERFORM GenerateGameID
+        PERFORM UNTIL IsWinner OR NumMoves = 9
+            IF CurrentPlayer = 1
+*>    COMPUTERMOVE always plays as player 2, so player 1's turn is
+*>    computed by swapping the board's player numbering, letting
+*>    COMPUTERMOVE move as "2", then swapping back.
+                PERFORM SwapForPlayer1
+                CALL 'COMPUTERMOVE' USING
+                    SwapBoard, Difficulty1, CompPos, CPlayer, DebugTrace,
+                    NotHintOnly
+                PERFORM UnswapForPlayer1
+            ELSE
+                CALL 'COMPUTERMOVE' USING
+                    BoardTable, Difficulty2, CompPos, CPlayer, DebugTrace,
+                    NotHintOnly
+            END-IF
+            ADD 1 TO NumMoves
+            CALL 'COMPUTEWINNER' USING BoardTable, Winner, WinLine
+            IF CurrentPlayer = 1
+                MOVE 2 TO CurrentPlayer
+            ELSE
+                MOVE 1 TO CurrentPlayer
+            END-IF
+        END-PERFORM
+        IF Winner = 1
+            ADD 1 TO P1Wins
+        END-IF
+        IF Winner = 2
+            ADD 1 TO P2Wins
+        END-IF
+        IF Winner = 0
+            ADD 1 TO TieCount
+        END-IF
+        PERFORM LogGame.
+
+    SwapForPlayer1.
+        PERFORM VARYING K FROM 1 BY 1 UNTIL K > 9
+            EVALUATE BoardValue(K)
+                WHEN 1
+                    MOVE 2 TO SwapValue(K)
+                WHEN 2
+                    MOVE 1 TO SwapValue(K)
+                WHEN OTHER
+                    MOVE 0 TO SwapValue(K)
+            END-EVALUATE
+        END-PERFORM.
+
+    UnswapForPlayer1.
+        PERFORM VARYING K FROM 1 BY 1 UNTIL K > 9
+            EVALUATE SwapValue(K)
+                WHEN 1
+                    MOVE 2 TO BoardValue(K)
+                WHEN 2
+                    MOVE 1 TO BoardValue(K)
+                WHEN OTHER
+                    MOVE 0 TO BoardValue(K)
+            END-EVALUATE
+        END-PERFORM.
+
+    GenerateGameID.
+        ACCEPT GID-Date FROM DATE YYYYMMDD
+        ACCEPT GID-Time FROM TIME
+        STRING GID-Date GID-Time INTO GameID.
+
+    LogGame.
+        MOVE BoardTable TO GL-FinalBoard
+        MOVE Winner TO GL-Winner
+        MOVE NumMoves TO GL-NumMoves
+        MOVE GameID TO GL-GameID
+        MOVE WinLine TO GL-WinLine
+*>    neither side is a human player in a self-play batch game
+        MOVE 0 TO GL-HumanPlayer
+        ACCEPT GL-Date FROM DATE YYYYMMDD
+        ACCEPT GL-Time FROM TIME
+        OPEN EXTEND GAMELOG
+        IF GL-NotFound
+            OPEN OUTPUT GAMELOG
+        END-IF
+        WRITE GameLogRecord
+        CLOSE GAMELOG.
