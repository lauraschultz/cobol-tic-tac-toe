@@ -0,0 +1,89 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GLRECON.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT GAMELOG ASSIGN TO "GAMELOG"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS GL-Status.
+DATA DIVISION.
+FILE SECTION.
+FD GAMELOG.
+   01 GameLogRecord.
+       02 GL-FinalBoard PIC X(9).
+       02 GL-Winner PIC 9.
+       02 GL-NumMoves PIC 9(2).
+       02 GL-Date PIC 9(8).
+       02 GL-Time PIC 9(8).
+       02 GL-GameID PIC X(16).
+       02 GL-WinLine PIC 9.
+       02 GL-HumanPlayer PIC 9.
+WORKING-STORAGE SECTION.
+   01 GL-Status PIC XX.
+       88 GL-OK VALUE "00".
+       88 GL-EOF VALUE "10".
+   01 RBoardTable.
+       02 RBoardValue PIC 9 OCCURS 9 TIMES.
+   01 RWinner PIC 9.
+   01 RWinLine PIC 9.
+   01 RecordsChecked PIC 9(6) VALUE 0.
+   01 WinnerMismatches PIC 9(6) VALUE 0.
+   01 WinLineMismatches PIC 9(6) VALUE 0.
+
+PROCEDURE DIVISION.
+    OPEN INPUT GAMELOG
+    IF NOT GL-OK
+        DISPLAY "GLRECON: UNABLE TO OPEN GAMELOG, STATUS " GL-Status
+        STOP RUN
+    END-IF
+    PERFORM ReadGameLog
+    PERFORM ReconcileRecord UNTIL GL-EOF
+    CLOSE GAMELOG
+    PERFORM PrintSummary
+    IF WinnerMismatches = 0 AND WinLineMismatches = 0
+        MOVE 0 TO RETURN-CODE
+    ELSE
+        MOVE 4 TO RETURN-CODE
+    END-IF
+    STOP RUN.
+
+    ReadGameLog.
+        READ GAMELOG
+            AT END SET GL-EOF TO TRUE
+        END-READ.
+
+*>    re-derives the winner (and winning line) straight from the stored
+*>    final board, using the exact same COMPUTEWINNER logic that scored
+*>    the game when it was logged, so a mismatch here means the logged
+*>    Winner/WinLine themselves are wrong, not that the game was replayed
+*>    differently
+    ReconcileRecord.
+        ADD 1 TO RecordsChecked
+        MOVE GL-FinalBoard TO RBoardTable
+        CALL 'COMPUTEWINNER' USING RBoardTable, RWinner, RWinLine
+        IF RWinner NOT = GL-Winner
+            ADD 1 TO WinnerMismatches
+            DISPLAY "WINNER MISMATCH -- GAMEID " GL-GameID
+                ": LOGGED " GL-Winner ", RECOMPUTED " RWinner
+                " (BOARD " GL-FinalBoard ")"
+        END-IF
+        IF RWinLine NOT = GL-WinLine
+            ADD 1 TO WinLineMismatches
+            DISPLAY "WINLINE MISMATCH -- GAMEID " GL-GameID
+                ": LOGGED " GL-WinLine ", RECOMPUTED " RWinLine
+                " (BOARD " GL-FinalBoard ")"
+        END-IF
+        PERFORM ReadGameLog.
+
+    PrintSummary.
+        DISPLAY " "
+        DISPLAY "===== GAMELOG RECONCILIATION SUMMARY ====="
+        DISPLAY "RECORDS CHECKED ..... " RecordsChecked
+        DISPLAY "WINNER MISMATCHES .... " WinnerMismatches
+        DISPLAY "WINLINE MISMATCHES ... " WinLineMismatches
+        IF WinnerMismatches = 0 AND WinLineMismatches = 0
+            DISPLAY "GAMELOG IS CONSISTENT WITH COMPUTEWINNER"
+        ELSE
+            DISPLAY "DISCREPANCIES FOUND -- SEE DETAIL ABOVE"
+        END-IF.
