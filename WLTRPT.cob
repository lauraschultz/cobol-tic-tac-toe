@@ -0,0 +1,126 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. WLTRPT.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT GAMELOG ASSIGN TO "GAMELOG"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS GL-Status.
+DATA DIVISION.
+FILE SECTION.
+FD GAMELOG.
+   01 GameLogRecord.
+       02 GL-FinalBoard PIC X(9).
+       02 GL-Winner PIC 9.
+       02 GL-NumMoves PIC 9(2).
+       02 GL-Date PIC 9(8).
+       02 GL-Time PIC 9(8).
+       02 GL-GameID PIC X(16).
+       02 GL-WinLine PIC 9.
+       02 GL-HumanPlayer PIC 9.
+WORKING-STORAGE SECTION.
+   01 GL-Status PIC XX.
+       88 GL-OK VALUE "00".
+       88 GL-EOF VALUE "10".
+   01 TotalGames PIC 9(6) VALUE 0.
+   01 GamesPlayed PIC 9(6) VALUE 0.
+   01 HumanWins PIC 9(6) VALUE 0.
+   01 CompWins PIC 9(6) VALUE 0.
+   01 Ties PIC 9(6) VALUE 0.
+*>    self-play (SELFPLAY.cob) and two-human games carry GL-HumanPlayer
+*>    = 0 -- there's no computer side to tally a win/loss against, so
+*>    they're counted here rather than folded into GamesPlayed, which
+*>    is reserved as the human-vs-computer denominator for the win/
+*>    loss/tie percentages below
+   01 OtherGames PIC 9(6) VALUE 0.
+   01 HumanPct PIC ZZ9.99.
+   01 CompPct PIC ZZ9.99.
+   01 TiePct PIC ZZ9.99.
+*>    breaks winning games down by which of the eight lines closed the
+*>    game (subscripts 1-3 rows, 4-6 columns, 7-8 diagonals); ties carry
+*>    GL-WinLine of 0 and aren't tallied here
+   01 WinLineCounts.
+       02 WinLineCount PIC 9(6) OCCURS 8 TIMES.
+   01 WL-Idx PIC 9.
+   01 WL-Label PIC X(9).
+
+PROCEDURE DIVISION.
+    OPEN INPUT GAMELOG
+    IF NOT GL-OK
+        DISPLAY "WLTRPT: UNABLE TO OPEN GAMELOG, STATUS " GL-Status
+        STOP RUN
+    END-IF
+    PERFORM ReadGameLog
+    PERFORM TallyRecord UNTIL GL-EOF
+    CLOSE GAMELOG
+    PERFORM PrintSummary
+    STOP RUN.
+
+    ReadGameLog.
+        READ GAMELOG
+            AT END SET GL-EOF TO TRUE
+        END-READ.
+
+*>    GL-Winner is just the raw board winner (1 or 2); since the human
+*>    can now play either symbol, which one counts as the human's win
+*>    is decided from GL-HumanPlayer (0 for a two-human or self-play
+*>    game, where there's no computer side to tally against)
+    TallyRecord.
+        ADD 1 TO TotalGames
+        IF GL-HumanPlayer = 0
+            ADD 1 TO OtherGames
+        ELSE
+            ADD 1 TO GamesPlayed
+            IF GL-Winner = 0
+                ADD 1 TO Ties
+            ELSE
+                IF GL-Winner = GL-HumanPlayer
+                    ADD 1 TO HumanWins
+                ELSE
+                    ADD 1 TO CompWins
+                END-IF
+            END-IF
+        END-IF
+        IF GL-WinLine NOT = 0
+            ADD 1 TO WinLineCount(GL-WinLine)
+        END-IF
+        PERFORM ReadGameLog.
+
+    PrintSummary.
+        DISPLAY " "
+        DISPLAY "===== WIN / LOSS / TIE SUMMARY ====="
+        DISPLAY "GAMES ON FILE .. " TotalGames
+        DISPLAY "VS COMPUTER GAMES " GamesPlayed
+        DISPLAY "HUMAN WINS ..... " HumanWins
+        DISPLAY "COMPUTER WINS .. " CompWins
+        DISPLAY "TIES ........... " Ties
+        DISPLAY "OTHER GAMES (SELF-PLAY/TWO-PLAYER) " OtherGames
+        IF GamesPlayed = 0
+            DISPLAY "NO HUMAN VS COMPUTER GAMES ON FILE"
+        ELSE
+            COMPUTE HumanPct = (HumanWins / GamesPlayed) * 100
+            COMPUTE CompPct = (CompWins / GamesPlayed) * 100
+            COMPUTE TiePct = (Ties / GamesPlayed) * 100
+            DISPLAY "HUMAN WIN PCT .. " HumanPct "%"
+            DISPLAY "COMPUTER WIN PCT " CompPct "%"
+            DISPLAY "TIE PCT ........ " TiePct "%"
+        END-IF
+        IF TotalGames NOT = 0
+            DISPLAY " "
+            DISPLAY "===== WINS BY LINE ====="
+            PERFORM PrintWinLine VARYING WL-Idx FROM 1 BY 1 UNTIL WL-Idx > 8
+        END-IF.
+
+    PrintWinLine.
+        EVALUATE WL-Idx
+            WHEN 1 MOVE "ROW 1" TO WL-Label
+            WHEN 2 MOVE "ROW 2" TO WL-Label
+            WHEN 3 MOVE "ROW 3" TO WL-Label
+            WHEN 4 MOVE "COLUMN 1" TO WL-Label
+            WHEN 5 MOVE "COLUMN 2" TO WL-Label
+            WHEN 6 MOVE "COLUMN 3" TO WL-Label
+            WHEN 7 MOVE "DIAGONAL 1" TO WL-Label
+            WHEN OTHER MOVE "DIAGONAL 2" TO WL-Label
+        END-EVALUATE
+        DISPLAY WL-Label " ... " WinLineCount(WL-Idx).
