@@ -0,0 +1,157 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. TTTCICS.
+ENVIRONMENT DIVISION.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+   01 WS-RESP PIC S9(8) COMP.
+   01 WS-MOVETEXT PIC X(2).
+   01 WS-MSG PIC X(60).
+   01 WS-MSGLEN PIC S9(4) COMP VALUE 60.
+   01 RowChar PIC X.
+   01 ColChar PIC X.
+   01 RowNum PIC 9 VALUE 0.
+   01 ColNum PIC 9 VALUE 0.
+   01 UserInput PIC 9 VALUE 0.
+       88 IsValid VALUE 1 THRU 9.
+   01 Winner PIC 9 VALUE 0.
+       88 IsWinner VALUE 1, 2.
+   01 WinLine PIC 9.
+   01 CompPos PIC 9.
+   01 Difficulty PIC 9 VALUE 2.
+   01 CPlayer PIC 9 VALUE 2.
+   01 DebugTrace PIC X VALUE "N".
+   01 NotHintOnly PIC X VALUE "N".
+   01 CellChar PIC X.
+   01 BB-Idx PIC 9.
+   01 BB-Ptr PIC 9(2).
+
+LINKAGE SECTION.
+   01 DFHCOMMAREA.
+       02 CA-BoardTable.
+           03 CA-BoardValue PIC 9 OCCURS 9 TIMES.
+       02 CA-NumMoves PIC 9(2).
+       02 CA-TermID PIC X(4).
+
+*>    each terminal's in-progress game lives in its own COMMAREA, keyed
+*>    implicitly by EXEC CICS off the terminal's own session, so any
+*>    number of terminals can have a game under way against this same
+*>    program at once instead of sharing the single console MAIN uses
+PROCEDURE DIVISION.
+    IF EIBCALEN = 0
+        PERFORM InitGame
+    ELSE
+        PERFORM ContinueGame
+    END-IF.
+
+    InitGame.
+        MOVE 000000000 TO CA-BoardTable
+        MOVE 0 TO CA-NumMoves
+        MOVE EIBTRMID TO CA-TermID
+        MOVE "ENTER YOUR MOVE (E.G. B2): " TO WS-MSG
+        EXEC CICS SEND TEXT
+            FROM(WS-MSG) LENGTH(WS-MSGLEN) ERASE
+        END-EXEC
+        EXEC CICS RETURN
+            TRANSID('TTT1') COMMAREA(DFHCOMMAREA)
+        END-EXEC.
+
+    ContinueGame.
+        EXEC CICS RECEIVE
+            INTO(WS-MOVETEXT) LENGTH(2) RESP(WS-RESP)
+        END-EXEC
+        PERFORM TranslateCoordinate
+        IF IsValid AND CA-BoardValue(UserInput) = 0
+            MOVE 1 TO CA-BoardValue(UserInput)
+            ADD 1 TO CA-NumMoves
+            CALL 'COMPUTEWINNER' USING CA-BoardTable, Winner, WinLine
+            IF NOT IsWinner AND CA-NumMoves NOT = 9
+                CALL 'COMPUTERMOVE' USING
+                    CA-BoardTable, Difficulty, CompPos, CPlayer, DebugTrace,
+                    NotHintOnly
+                ADD 1 TO CA-NumMoves
+                CALL 'COMPUTEWINNER' USING CA-BoardTable, Winner, WinLine
+            END-IF
+            PERFORM SendBoard
+        ELSE
+            MOVE "INVALID MOVE, TRY AGAIN: " TO WS-MSG
+            EXEC CICS SEND TEXT
+                FROM(WS-MSG) LENGTH(WS-MSGLEN) ERASE
+            END-EXEC
+        END-IF
+        IF IsWinner OR CA-NumMoves = 9
+            EXEC CICS RETURN
+            END-EXEC
+        ELSE
+            EXEC CICS RETURN
+                TRANSID('TTT1') COMMAREA(DFHCOMMAREA)
+            END-EXEC
+        END-IF.
+
+    SendBoard.
+        PERFORM BuildBoardMsg
+        EXEC CICS SEND TEXT
+            FROM(WS-MSG) LENGTH(WS-MSGLEN) ERASE
+        END-EXEC.
+
+*>    PRINTBOARD only DISPLAYs to the run-unit's own console (and
+*>    optionally writes BOARDRPT), neither of which reaches a 3270
+*>    terminal, so the board has to be rendered into WS-MSG here
+*>    instead and sent back with EXEC CICS SEND like every other
+*>    message this program shows
+    BuildBoardMsg.
+        MOVE SPACES TO WS-MSG
+        MOVE 1 TO BB-Ptr
+        PERFORM BuildBoardCell VARYING BB-Idx FROM 1 BY 1 UNTIL BB-Idx > 9.
+
+    BuildBoardCell.
+        EVALUATE CA-BoardValue(BB-Idx)
+            WHEN 1
+                MOVE "X" TO CellChar
+            WHEN 2
+                MOVE "O" TO CellChar
+            WHEN OTHER
+                MOVE "_" TO CellChar
+        END-EVALUATE
+        STRING CellChar DELIMITED BY SIZE
+            INTO WS-MSG WITH POINTER BB-Ptr
+        IF BB-Idx = 3 OR BB-Idx = 6
+            STRING "/" DELIMITED BY SIZE
+                INTO WS-MSG WITH POINTER BB-Ptr
+        ELSE
+            IF BB-Idx NOT = 9
+                STRING " " DELIMITED BY SIZE
+                    INTO WS-MSG WITH POINTER BB-Ptr
+            END-IF
+        END-IF.
+
+*>    translates a "B2"-style coordinate the same way MAIN's console
+*>    version does, since both ultimately drive the same BoardTable
+    TranslateCoordinate.
+        MOVE WS-MOVETEXT(1:1) TO RowChar
+        MOVE WS-MOVETEXT(2:1) TO ColChar
+        EVALUATE RowChar
+            WHEN "A" WHEN "a"
+                MOVE 1 TO RowNum
+            WHEN "B" WHEN "b"
+                MOVE 2 TO RowNum
+            WHEN "C" WHEN "c"
+                MOVE 3 TO RowNum
+            WHEN OTHER
+                MOVE 0 TO RowNum
+        END-EVALUATE
+        EVALUATE ColChar
+            WHEN "1"
+                MOVE 1 TO ColNum
+            WHEN "2"
+                MOVE 2 TO ColNum
+            WHEN "3"
+                MOVE 3 TO ColNum
+            WHEN OTHER
+                MOVE 0 TO ColNum
+        END-EVALUATE
+        IF RowNum = 0 OR ColNum = 0
+            MOVE 0 TO UserInput
+        ELSE
+            COMPUTE UserInput = (RowNum - 1) * 3 + ColNum
+        END-IF.
