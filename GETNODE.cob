@@ -4,14 +4,16 @@ PROGRAM-ID. GETNODE RECURSIVE.
 ENVIRONMENT DIVISION.
 DATA DIVISION.
 LOCAL-STORAGE SECTION.
-       01 MinMax PIC 9.
-       01 CNodeVal PIC 9.
+       01 MinMax PIC S99.
+       01 CNodeVal PIC S9.
        01 NewDepth PIC 9.
        01 NP PIC 9.
        01 Winner PIC 9 VALUE 0.
-           88 IsWinner VALUE 1 OR 2.
-       01 MaxDepth PIC 9 VALUE 3.
+           88 IsWinner VALUE 1, 2.
        01 NCPlayer PIC 9.
+*>    the search only cares whether/who won, not which line -- this just
+*>    satisfies COMPUTEWINNER's interface
+       01 NWinLine PIC 9.
 
 LINKAGE SECTION.
        01 BoardTable.
@@ -20,18 +22,29 @@ LINKAGE SECTION.
        01 NodeValue PIC S9.
        01 CPlayer PIC 9.
        01 Pos PIC 9.
+       01 MaxDepth PIC 9.
+       01 AIPlayer PIC 9.
+       01 DebugTrace PIC X.
+           88 DebugTraceOn VALUE "Y", "y".
 
-PROCEDURE DIVISION USING BoardTable, Depth, NodeValue, CPlayer, Pos.
-       DISPLAY "STARTING FN: " BoardTable
+PROCEDURE DIVISION USING BoardTable, Depth, NodeValue, CPlayer, Pos,
+        MaxDepth, AIPlayer, DebugTrace.
+       IF DebugTraceOn
+           DISPLAY "STARTING FN: " BoardTable
+       END-IF
     *>    DISPLAY "BOARD IS " BoardTable
-       CALL 'COMPUTEWINNER' USING BoardTable, Winner
+       CALL 'COMPUTEWINNER' USING BoardTable, Winner, NWinLine
        IF IsWinner OR Depth = MaxDepth THEN *> base cases
         *>    DISPLAY "depth is " Depth
-           IF Winner = 2
-               MOVE 1 TO NodeValue
+        *>    a win scores higher the sooner it lands (and a loss hurts
+        *>    less the longer it's put off), so the minimax search
+        *>    prefers the fastest win and the slowest loss instead of
+        *>    treating every win/loss the same regardless of Depth
+           IF Winner = AIPlayer
+               COMPUTE NodeValue = 10 - Depth
            END-IF
-           IF Winner = 1
-               MOVE -1 TO NodeValue
+           IF IsWinner AND Winner NOT = AIPlayer
+               COMPUTE NodeValue = 0 - (10 - Depth)
            END-IF
            IF NOT IsWinner
                MOVE 0 TO NodeValue
@@ -39,10 +52,10 @@ PROCEDURE DIVISION USING BoardTable, Depth, NodeValue, CPlayer, Pos.
         *>    DISPLAY "BASE CASE, NODEVAL IS " NodeValue 
            GOBACK.
                 COMPUTE NewDepth = Depth + 1
-                   IF CPlayer=1 THEN
-                       MOVE -2 TO MinMax
-                   ELSE 
-                       MOVE 2 TO MinMax
+                   IF CPlayer = AIPlayer THEN
+                       MOVE -10 TO MinMax
+                   ELSE
+                       MOVE 10 TO MinMax
                    END-IF
                   *>    switches CPlayer 1 <=> 2
            COMPUTE NCPlayer = FUNCTION MOD(CPlayer 2) + 1
@@ -53,9 +66,10 @@ PROCEDURE DIVISION USING BoardTable, Depth, NodeValue, CPlayer, Pos.
                    MOVE CPlayer TO BoardValue(I)
                 *>    DISPLAY "the board is " BoardTable
                    CALL 'GETNODE' USING
-                       BoardTable, NewDepth, CNodeVal, NCPlayer, NP
-                   IF (CPlayer=1 AND CNodeVal > MinMax) OR
-                       (CPlayer=2 AND CNodeVal < MinMax) THEN
+                       BoardTable, NewDepth, CNodeVal, NCPlayer, NP,
+                       MaxDepth, AIPlayer, DebugTrace
+                   IF (CPlayer=AIPlayer AND CNodeVal > MinMax) OR
+                       (CPlayer NOT = AIPlayer AND CNodeVal < MinMax) THEN
                        MOVE CNodeVal TO MinMax
                        MOVE I TO Pos 
                     *>    DISPLAY "found new minmax: " MinMax ", " I
@@ -66,5 +80,7 @@ PROCEDURE DIVISION USING BoardTable, Depth, NodeValue, CPlayer, Pos.
                END-IF  
            END-PERFORM
            MOVE MinMax TO NodeValue
-           DISPLAY "NODE DONE: " BoardTable " VALUE: " NodeValue
+           IF DebugTraceOn
+               DISPLAY "NODE DONE: " BoardTable " VALUE: " NodeValue
+           END-IF
            GOBACK.
