@@ -0,0 +1,169 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. TOURNMGR.
+ENVIRONMENT DIVISION.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+   01 BoardTable.
+       02 BoardValue PIC 9 OCCURS 9 TIMES INDEXED BY I.
+   01 UserInput PIC 9 VALUE 1.
+       88 IsValid VALUE 1 THRU 9.
+   01 Winner PIC 9 VALUE 0.
+       88 IsWinner VALUE 1, 2.
+   01 WinLine PIC 9.
+   01 NumMoves PIC 9 VALUE 0.
+   01 CompPos PIC 9.
+   01 Difficulty PIC 9 VALUE 0.
+       88 IsValidDifficulty VALUE 1, 2, 3.
+   01 MoveEntry PIC X(2) VALUE SPACES.
+   01 MoveAccepted PIC X VALUE "N".
+       88 MoveIsOK VALUE "Y".
+   01 RowChar PIC X.
+   01 ColChar PIC X.
+   01 RowNum PIC 9 VALUE 0.
+   01 ColNum PIC 9 VALUE 0.
+   01 SeriesLength PIC 9(2) VALUE 0.
+       88 IsValidSeriesLength VALUE 1 THRU 99.
+   01 GamesToWin PIC 9(2) VALUE 0.
+   01 GameCounter PIC 9(2) VALUE 0.
+   01 HumanSeriesWins PIC 9(2) VALUE 0.
+   01 CompSeriesWins PIC 9(2) VALUE 0.
+   01 TieCount PIC 9(2) VALUE 0.
+   01 SeriesOver PIC X VALUE "N".
+       88 SeriesIsOver VALUE "Y".
+   01 NoArchive PIC X VALUE "N".
+   01 CPlayer PIC 9 VALUE 2.
+   01 DebugTrace PIC X VALUE "N".
+   01 NotHintOnly PIC X VALUE "N".
+
+*>    best-of-N series driver: plays games back-to-back against the
+*>    computer, same move/win logic MAIN uses for a single game, until
+*>    one side reaches a majority of the configured series length
+PROCEDURE DIVISION.
+    PERFORM UNTIL IsValidSeriesLength
+        DISPLAY "Best of how many games? (e.g. 3, 5, 7): "
+            WITH NO ADVANCING
+        ACCEPT SeriesLength
+    END-PERFORM
+    COMPUTE GamesToWin = (SeriesLength / 2) + 1
+    PERFORM UNTIL IsValidDifficulty
+        DISPLAY "Select difficulty (1=Easy 2=Medium 3=Hard): "
+            WITH NO ADVANCING
+        ACCEPT Difficulty
+    END-PERFORM
+    PERFORM UNTIL SeriesIsOver
+        ADD 1 TO GameCounter
+        DISPLAY " "
+        DISPLAY "===== GAME " GameCounter " OF " SeriesLength " ====="
+        PERFORM PlayOneGame
+        PERFORM CheckSeriesOver
+    END-PERFORM
+    PERFORM PrintTournamentSummary
+    STOP RUN.
+
+    PlayOneGame.
+        MOVE 000000000 TO BoardTable
+        MOVE 0 TO NumMoves
+        MOVE 0 TO Winner
+        PERFORM UNTIL NOT IsValid OR IsWinner OR NumMoves = 9
+            CALL 'PRINTBOARD' USING BoardTable, NoArchive
+            DISPLAY " "
+            PERFORM GetHumanMove
+            IF IsValid
+                MOVE 1 TO BoardValue(UserInput)
+                ADD 1 TO NumMoves
+                CALL 'COMPUTEWINNER' USING BoardTable, Winner, WinLine
+                IF NOT IsWinner AND NumMoves NOT = 9
+                    CALL 'COMPUTERMOVE' USING
+                        BoardTable, Difficulty, CompPos, CPlayer, DebugTrace,
+                        NotHintOnly
+                    ADD 1 TO NumMoves
+                    CALL 'COMPUTEWINNER' USING BoardTable, Winner, WinLine
+                END-IF
+            END-IF
+        END-PERFORM
+        CALL 'PRINTBOARD' USING BoardTable, NoArchive
+        EVALUATE Winner
+            WHEN 1
+                DISPLAY "YOU WIN THIS GAME."
+                ADD 1 TO HumanSeriesWins
+            WHEN 2
+                DISPLAY "COMPUTER WINS THIS GAME."
+                ADD 1 TO CompSeriesWins
+            WHEN OTHER
+                DISPLAY "THIS GAME IS A TIE."
+                ADD 1 TO TieCount
+        END-EVALUATE.
+
+    GetHumanMove.
+        MOVE "N" TO MoveAccepted
+        PERFORM WITH TEST AFTER UNTIL MoveIsOK
+            DISPLAY "Your move (e.g. B2): " WITH NO ADVANCING
+            ACCEPT MoveEntry
+            PERFORM TranslateCoordinate
+            IF IsValid
+                IF BoardValue(UserInput) = 0
+                    MOVE "Y" TO MoveAccepted
+                ELSE
+                    DISPLAY "That square is taken, pick another."
+                END-IF
+            ELSE
+                DISPLAY "Invalid move, enter a coordinate like B2."
+            END-IF
+        END-PERFORM.
+
+*>    first character is the column letter (matches the A/B/C header
+*>    PRINTBOARD prints above the grid), second is the row digit
+*>    (matches the 1/2/3 row labels down the left side)
+    TranslateCoordinate.
+        MOVE MoveEntry(1:1) TO RowChar
+        MOVE MoveEntry(2:1) TO ColChar
+        EVALUATE RowChar
+            WHEN "A" WHEN "a"
+                MOVE 1 TO ColNum
+            WHEN "B" WHEN "b"
+                MOVE 2 TO ColNum
+            WHEN "C" WHEN "c"
+                MOVE 3 TO ColNum
+            WHEN OTHER
+                MOVE 0 TO ColNum
+        END-EVALUATE
+        EVALUATE ColChar
+            WHEN "1"
+                MOVE 1 TO RowNum
+            WHEN "2"
+                MOVE 2 TO RowNum
+            WHEN "3"
+                MOVE 3 TO RowNum
+            WHEN OTHER
+                MOVE 0 TO RowNum
+        END-EVALUATE
+        IF RowNum = 0 OR ColNum = 0
+            MOVE 0 TO UserInput
+        ELSE
+            COMPUTE UserInput = (RowNum - 1) * 3 + ColNum
+        END-IF.
+
+    CheckSeriesOver.
+        IF HumanSeriesWins = GamesToWin OR CompSeriesWins = GamesToWin
+            MOVE "Y" TO SeriesOver
+        END-IF
+        IF GameCounter = SeriesLength
+            MOVE "Y" TO SeriesOver
+        END-IF.
+
+    PrintTournamentSummary.
+        DISPLAY " "
+        DISPLAY "===== TOURNAMENT SUMMARY ====="
+        DISPLAY "GAMES PLAYED: " GameCounter
+        DISPLAY "YOU: " HumanSeriesWins "  COMPUTER: " CompSeriesWins
+            "  TIES: " TieCount
+        IF HumanSeriesWins > CompSeriesWins
+            DISPLAY "YOU WIN THE SERIES!"
+        END-IF
+        IF CompSeriesWins > HumanSeriesWins
+            DISPLAY "THE COMPUTER WINS THE SERIES!"
+        END-IF
+        IF HumanSeriesWins = CompSeriesWins
+            DISPLAY "THE SERIES ENDS IN A TIE."
+        END-IF.
