@@ -0,0 +1,79 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. REPLAY.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AUDITLOG ASSIGN TO "AUDITLOG"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS AL-Status.
+DATA DIVISION.
+FILE SECTION.
+FD AUDITLOG.
+   01 AuditLogRecord.
+       02 AL-Date PIC 9(8).
+       02 AL-Time PIC 9(8).
+       02 AL-GameNum PIC 9(5).
+       02 AL-Player PIC 9.
+       02 AL-Position PIC 9.
+       02 AL-Board PIC X(9).
+       02 AL-GameID PIC X(16).
+WORKING-STORAGE SECTION.
+   01 AL-Status PIC XX.
+       88 AL-OK VALUE "00".
+       88 AL-EOF VALUE "10".
+   01 BoardTable.
+       02 BoardValue PIC 9 OCCURS 9 TIMES INDEXED BY I.
+   01 TargetGame PIC 9(5).
+   01 TargetGameID PIC X(16).
+   01 FoundGame PIC X VALUE "N".
+   01 PauseAnswer PIC X.
+   01 NoArchive PIC X VALUE "N".
+
+PROCEDURE DIVISION.
+*>    AUDITLOG carries one record per turn, tagged with the game number
+*>    and game ID it belongs to (set from GamesPlayed/GameID in MAIN's
+*>    LogTurn); replaying a game means stepping through that game's
+*>    records in order, redrawing the board with PRINTBOARD and pausing
+*>    after each move. AUDITLOG is a shared file that several concurrent
+*>    sessions each open/extend/close once per turn, so a target game's
+*>    records are not guaranteed to be contiguous -- another session's
+*>    turn can land between two of this game's records -- so this reads
+*>    every record to EOF, skipping (not stopping on) the first one that
+*>    doesn't match, rather than assuming the match ends at EOF or stops
+*>    being contiguous once found
+    DISPLAY "Replay which game number? " WITH NO ADVANCING
+    ACCEPT TargetGame
+    DISPLAY "Replay which game ID? " WITH NO ADVANCING
+    ACCEPT TargetGameID
+    OPEN INPUT AUDITLOG
+    IF NOT AL-OK
+        DISPLAY "REPLAY: UNABLE TO OPEN AUDITLOG, STATUS " AL-Status
+        STOP RUN
+    END-IF
+    PERFORM ReadAuditLog
+    PERFORM StepThroughGame UNTIL AL-EOF
+    CLOSE AUDITLOG
+    IF FoundGame = "N"
+        DISPLAY "No moves found for game " TargetGame "."
+    ELSE
+        DISPLAY "End of game " TargetGame "."
+    END-IF
+    STOP RUN.
+
+    ReadAuditLog.
+        READ AUDITLOG
+            AT END SET AL-EOF TO TRUE
+        END-READ.
+
+    StepThroughGame.
+        IF AL-GameNum = TargetGame AND AL-GameID = TargetGameID
+            MOVE "Y" TO FoundGame
+            MOVE AL-Board TO BoardTable
+            CALL 'PRINTBOARD' USING BoardTable, NoArchive
+            DISPLAY " "
+            DISPLAY "PLAYER " AL-Player " PLAYED SQUARE " AL-Position
+            DISPLAY "Press ENTER to continue..." WITH NO ADVANCING
+            ACCEPT PauseAnswer
+        END-IF
+        PERFORM ReadAuditLog.
