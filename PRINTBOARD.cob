@@ -1,41 +1,125 @@
        >>SOURCE FORMAT FREE
 IDENTIFICATION DIVISION.
 PROGRAM-ID. PRINTBOARD.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT BOARDRPT ASSIGN TO "BOARDRPT"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS BR-Status.
 DATA DIVISION.
+FILE SECTION.
+FD BOARDRPT.
+   01 BoardRptLine PIC X(20).
 WORKING-STORAGE SECTION.
        01 Temp PIC 9.
        01 Idx PIC 9.
+       01 BR-Status PIC XX.
+           88 BR-OK VALUE "00".
+           88 BR-NotFound VALUE "35".
+*>    mirrors what's DISPLAYed, one board row at a time, so the
+*>    archived report ends up in the same grid layout as the console
+       01 RptLine PIC X(20).
+       01 RptPtr PIC 9(2).
 LINKAGE SECTION.
        01 BoardTable.
            02 BoardValue PIC 9 OCCURS 9 TIMES INDEXED BY I.
+       01 ArchiveFlag PIC X.
 
-PROCEDURE DIVISION USING BoardTable.
-       PERFORM PrintBox VARYING I FROM 1 BY 1 UNTIL I=9.
+*>    ArchiveFlag = "Y" also appends this same board, in the same grid
+*>    layout shown on the console, to the BOARDRPT report dataset, so a
+*>    completed game can be archived or handed to someone who wasn't
+*>    at the terminal; ArchiveFlag = "N" leaves BOARDRPT untouched
+PROCEDURE DIVISION USING BoardTable, ArchiveFlag.
+       IF ArchiveFlag = "Y"
+           OPEN EXTEND BOARDRPT
+           IF BR-NotFound
+               OPEN OUTPUT BOARDRPT
+           END-IF
+           MOVE "      A     B     C" TO BoardRptLine
+           WRITE BoardRptLine
+       END-IF
+       DISPLAY "      A     B     C"
+       MOVE 1 TO RptPtr
+       MOVE SPACES TO RptLine
+       PERFORM PrintBox VARYING I FROM 1 BY 1 UNTIL I=9
+       IF ArchiveFlag = "Y"
+           CLOSE BOARDRPT
+       END-IF.
     *>    EXIT PROGRAM.
-       
+
        PrintBox.
         *>    DISPLAY 'HELLO, I IS ' I
            MOVE I TO Idx
            COMPUTE Temp = FUNCTION MOD(I 3).
+           IF I = 1
+               DISPLAY "1 " WITH NO ADVANCING
+               IF ArchiveFlag = "Y"
+                   STRING "1 " DELIMITED BY SIZE
+                       INTO RptLine WITH POINTER RptPtr
+               END-IF
+           END-IF
+           IF I = 4
+               DISPLAY "2 " WITH NO ADVANCING
+               IF ArchiveFlag = "Y"
+                   STRING "2 " DELIMITED BY SIZE
+                       INTO RptLine WITH POINTER RptPtr
+               END-IF
+           END-IF
+           IF I = 7
+               DISPLAY "3 " WITH NO ADVANCING
+               IF ArchiveFlag = "Y"
+                   STRING "3 " DELIMITED BY SIZE
+                       INTO RptLine WITH POINTER RptPtr
+               END-IF
+           END-IF
            IF BoardValue(I) = 0
             *>    nothing in square
             DISPLAY " [" Idx "] " WITH NO ADVANCING
+            IF ArchiveFlag = "Y"
+                STRING " [" Idx "] " DELIMITED BY SIZE
+                    INTO RptLine WITH POINTER RptPtr
+            END-IF
            END-IF
            IF BoardValue(I) = 1
             *>    X in square
             DISPLAY "  X  " WITH NO ADVANCING
+            IF ArchiveFlag = "Y"
+                STRING "  X  " DELIMITED BY SIZE
+                    INTO RptLine WITH POINTER RptPtr
+            END-IF
            END-IF
            IF BoardValue(I) = 2
             *>    O in square
             DISPLAY "  O  " WITH NO ADVANCING
+            IF ArchiveFlag = "Y"
+                STRING "  O  " DELIMITED BY SIZE
+                    INTO RptLine WITH POINTER RptPtr
+            END-IF
            END-IF
            IF Temp NOT = 0
                DISPLAY "|" WITH NO ADVANCING
+               IF ArchiveFlag = "Y"
+                   STRING "|" DELIMITED BY SIZE
+                       INTO RptLine WITH POINTER RptPtr
+               END-IF
            END-IF
-           IF Temp = 0 AND I<9
-               DISPLAY " "
-               DISPLAY "----------------"
+           IF Temp = 0
+               IF ArchiveFlag = "Y"
+                   MOVE RptLine TO BoardRptLine
+                   WRITE BoardRptLine
+                   MOVE SPACES TO RptLine
+                   MOVE 1 TO RptPtr
+               END-IF
+               IF I<9
+                   DISPLAY " "
+                   DISPLAY "----------------"
+                   IF ArchiveFlag = "Y"
+                       MOVE "----------------" TO BoardRptLine
+                       WRITE BoardRptLine
+                   END-IF
+               END-IF
            END-IF.
         *>    DISPLAY "END OF PRINTBOX".
-       
+
 
