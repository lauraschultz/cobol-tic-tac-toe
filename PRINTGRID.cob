@@ -0,0 +1,55 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PRINTGRID.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+   01 ColLetters PIC X(5) VALUE "ABCDE".
+   01 Row PIC 99.
+   01 ColN PIC 99.
+   01 ThisCell PIC 99.
+LINKAGE SECTION.
+   01 BoardTable.
+       02 BoardValue PIC 9 OCCURS 25 TIMES INDEXED BY I.
+   01 BoardSize PIC 9.
+
+*>    generalized companion to PRINTBOARD for the configurable NxN
+*>    board; PRINTBOARD itself is left as it was for the fixed 3x3
+*>    board the computer opponent still plays on
+PROCEDURE DIVISION USING BoardTable, BoardSize.
+    DISPLAY "   " WITH NO ADVANCING
+    PERFORM VARYING ColN FROM 1 BY 1 UNTIL ColN > BoardSize
+        DISPLAY "  " ColLetters(ColN:1) "  " WITH NO ADVANCING
+    END-PERFORM
+    DISPLAY " "
+    PERFORM VARYING Row FROM 1 BY 1 UNTIL Row > BoardSize
+        PERFORM PrintGridRow
+        IF Row < BoardSize
+            PERFORM PrintGridSeparator
+        END-IF
+    END-PERFORM
+    GOBACK.
+
+    PrintGridRow.
+        DISPLAY Row " " WITH NO ADVANCING
+        PERFORM VARYING ColN FROM 1 BY 1 UNTIL ColN > BoardSize
+            COMPUTE ThisCell = (Row - 1) * BoardSize + ColN
+            EVALUATE BoardValue(ThisCell)
+                WHEN 0
+                    DISPLAY "[" ThisCell "]" WITH NO ADVANCING
+                WHEN 1
+                    DISPLAY " X " WITH NO ADVANCING
+                WHEN OTHER
+                    DISPLAY " O " WITH NO ADVANCING
+            END-EVALUATE
+            IF ColN < BoardSize
+                DISPLAY "|" WITH NO ADVANCING
+            END-IF
+        END-PERFORM
+        DISPLAY " ".
+
+    PrintGridSeparator.
+        DISPLAY "   " WITH NO ADVANCING
+        PERFORM VARYING ColN FROM 1 BY 1 UNTIL ColN > BoardSize
+            DISPLAY "----" WITH NO ADVANCING
+        END-PERFORM
+        DISPLAY " ".
