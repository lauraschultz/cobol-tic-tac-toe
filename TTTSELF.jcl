@@ -0,0 +1,28 @@
+//TTTSELF  JOB (ACCTNO),'NIGHTLY AI SELF-PLAY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* TTTSELF - NIGHTLY UNATTENDED SELF-PLAY REGRESSION            *
+//*                                                               *
+//* STEP SELFPLAY RUNS A BATCH OF COMPUTER-VS-COMPUTER GAMES      *
+//* (PGM=SELFPLAY) SO GETNODE/ITERGETNODE CHANGES GET EXERCISED   *
+//* EVERY NIGHT WITHOUT ANYONE SITTING AT A TERMINAL.  EACH GAME  *
+//* IS APPENDED TO THE GAMELOG DATASET.                           *
+//*                                                               *
+//* STEP WLTRPT THEN READS THE UPDATED GAMELOG AND PRINTS THE     *
+//* WIN/LOSS/TIE SUMMARY TO SYSOUT FOR THE MORNING REVIEW.        *
+//*--------------------------------------------------------------*
+//SELFPLAY EXEC PGM=SELFPLAY
+//STEPLIB  DD   DSN=TTT.LOADLIB,DISP=SHR
+//GAMELOG  DD   DSN=TTT.PROD.GAMELOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=46)
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//*
+//WLTRPT   EXEC PGM=WLTRPT
+//STEPLIB  DD   DSN=TTT.LOADLIB,DISP=SHR
+//GAMELOG  DD   DSN=TTT.PROD.GAMELOG,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//
