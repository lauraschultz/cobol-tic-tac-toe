@@ -2,46 +2,806 @@
     IDENTIFICATION DIVISION.
     PROGRAM-ID. MAIN.
     ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT GAMELOG ASSIGN TO "GAMELOG"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS GL-Status.
+        SELECT CHECKPT ASSIGN TO "CHECKPT"
+            ORGANIZATION INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS CK-GameID
+            FILE STATUS IS CK-Status.
+        SELECT GAMEIN ASSIGN TO "GAMEIN"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS GI-Status.
+        SELECT AUDITLOG ASSIGN TO "AUDITLOG"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS AL-Status.
+        SELECT PLAYERSTATS ASSIGN TO "PLAYERSTATS"
+            ORGANIZATION INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS PS-PlayerID
+            FILE STATUS IS PS-Status.
     DATA DIVISION.
+    FILE SECTION.
+    FD GAMELOG.
+       01 GameLogRecord.
+           02 GL-FinalBoard PIC X(9).
+           02 GL-Winner PIC 9.
+           02 GL-NumMoves PIC 9(2).
+           02 GL-Date PIC 9(8).
+           02 GL-Time PIC 9(8).
+           02 GL-GameID PIC X(16).
+           02 GL-WinLine PIC 9.
+*>    which board number (1 or 2) the human was playing that game, so a
+*>    reporting program can tell a human win from a computer win even
+*>    though the human can now choose either symbol; 0 for a two-human
+*>    game, where neither side is "the computer"
+           02 GL-HumanPlayer PIC 9.
+    FD CHECKPT.
+       01 CheckptRecord.
+           02 CK-GameID PIC X(16).
+           02 CK-Board PIC X(9).
+           02 CK-NumMoves PIC 9(2).
+           02 CK-Winner PIC 9.
+           02 CK-CurrentPlayer PIC 9.
+*>    which board number the human was playing when this checkpoint was
+*>    written; resuming under a different symbol choice would otherwise
+*>    silently relabel every square on the restored board, so this is
+*>    checked against the current session's HumanPlayer before the
+*>    checkpoint is trusted
+           02 CK-HumanPlayer PIC 9.
+    FD GAMEIN.
+       01 GameInRecord PIC 9.
+    FD AUDITLOG.
+       01 AuditLogRecord.
+           02 AL-Date PIC 9(8).
+           02 AL-Time PIC 9(8).
+           02 AL-GameNum PIC 9(5).
+           02 AL-Player PIC 9.
+           02 AL-Position PIC 9.
+           02 AL-Board PIC X(9).
+           02 AL-GameID PIC X(16).
+    FD PLAYERSTATS.
+       01 PlayerStatsRecord.
+           02 PS-PlayerID PIC X(10).
+           02 PS-Games PIC 9(5).
+           02 PS-Wins PIC 9(5).
+           02 PS-Losses PIC 9(5).
+           02 PS-Ties PIC 9(5).
     WORKING-STORAGE SECTION.
        01 BoardTable.
-           02 BoardValue PIC 9 OCCURS 9 TIMES INDEXED BY I.
-       01 UserInput PIC 9 VALUE 1.
-           88 IsValid VALUE 1 THRU 9.
+           02 BoardValue PIC 9 OCCURS 25 TIMES INDEXED BY I.
+       01 BoardSize PIC 9 VALUE 3.
+           88 IsValidBoardSize VALUE 3, 4, 5.
+       01 WinLength PIC 9 VALUE 3.
+       01 BoardCells PIC 99 VALUE 9.
+       01 UserInput PIC 99 VALUE 1.
+           88 IsValid VALUE 1 THRU 25.
        01 Winner PIC 9 VALUE 0.
-           88 IsWinner VALUE 1 OR 2.
-       01 NumMoves PIC 9 VALUE 0.
+           88 IsWinner VALUE 1, 2.
+*>    which of the eight lines (3 rows, 3 columns, 2 diagonals) closed
+*>    the game; meaningful only on the classic 3x3 board, since
+*>    CHECKWINNER's generalized NxN run-finder has no fixed line
+*>    numbering to report one against
+       01 WinLine PIC 9 VALUE 0.
+       01 NumMoves PIC 99 VALUE 0.
+       01 CK-Status PIC XX.
+           88 CK-OK VALUE "00".
+           88 CK-NotFound VALUE "35".
+*>    uniquely identifies a game across concurrent runs sharing the
+*>    same CHECKPT/GAMELOG/AUDITLOG datasets, built from the date and
+*>    time (to hundredths of a second) the game started
+       01 GameID PIC X(16) VALUE SPACES.
+       01 GID-Date PIC 9(8).
+       01 GID-Time PIC 9(8).
+       01 ResumeGameID PIC X(16) VALUE SPACES.
+*>    set by CheckForSavedGame when a checkpoint is actually loaded, so
+*>    PlayOneGame knows not to also play the opening computer move that
+*>    a fresh "computer goes first" game would call for
+       01 ResumedGame PIC X VALUE "N".
+           88 GameWasResumed VALUE "Y".
+       01 GL-Status PIC XX.
+           88 GL-OK VALUE "00".
+           88 GL-NotFound VALUE "35".
+       01 GI-Status PIC XX.
+           88 GI-OK VALUE "00".
+       01 AL-Status PIC XX.
+           88 AL-OK VALUE "00".
+           88 AL-NotFound VALUE "35".
+       01 PS-Status PIC XX.
+           88 PS-OK VALUE "00".
+           88 PS-NotFound VALUE "35".
+       01 PS-Found PIC X VALUE "N".
+       01 StatsID PIC X(10).
+       01 StatsOutcome PIC X.
+       01 Player1ID PIC X(10) VALUE SPACES.
+       01 Player2ID PIC X(10) VALUE SPACES.
+       01 CompPos PIC 9.
+       01 UseGameIn PIC X VALUE "N".
+           88 UsingGameIn VALUE "Y".
+       01 Difficulty PIC 9 VALUE 0.
+           88 IsValidDifficulty VALUE 1, 2, 3.
+*>    which board value the human plays as (1=X, 2=O) and which the
+*>    computer plays as; only meaningful against the computer, since
+*>    two-player mode always has Player 1 as X and Player 2 as O
+       01 HumanSymbol PIC X VALUE SPACE.
+           88 ValidSymbol VALUE "X", "x", "O", "o".
+       01 HumanPlayer PIC 9 VALUE 1.
+       01 CPlayer PIC 9 VALUE 2.
+       01 TurnOrderChoice PIC 9 VALUE 0.
+           88 IsValidTurnOrder VALUE 1, 2.
+       01 ComputerGoesFirst PIC X VALUE "N".
+           88 CompGoesFirst VALUE "Y".
+*>    lets an operator turn on GETNODE's recursive search trace when
+*>    actually diagnosing the AI's move choice; left off by default
+*>    since it floods the console with one line per node visited
+       01 DebugTrace PIC X VALUE "N".
+           88 DebugTraceOn VALUE "Y", "y".
+*>    lets a human practicing against the computer see, before each of
+*>    their turns, the square GETNODE would pick if it were playing
+*>    the human's side -- runs the same evaluation COMPUTERMOVE uses
+*>    for the computer's own moves, against a scratch copy of the
+*>    board so the real game state is never touched
+       01 HintMode PIC X VALUE "N".
+           88 HintModeOn VALUE "Y", "y".
+       01 NotHintOnly PIC X VALUE "N".
+       01 HintOnlyFlag PIC X VALUE "Y".
+       01 HintBoard.
+           02 HintBoardValue PIC 9 OCCURS 9 TIMES.
+       01 HintPos PIC 9.
+       01 HintRow PIC 9.
+       01 HintCol PIC 9.
+       01 HintColChar PIC X.
+       01 MoveAccepted PIC X VALUE "N".
+           88 MoveIsOK VALUE "Y".
+       01 GameMode PIC 9 VALUE 0.
+           88 VsComputer VALUE 1.
+           88 TwoPlayer VALUE 2.
+           88 IsValidGameMode VALUE 1, 2.
+       01 CurrentPlayer PIC 9 VALUE 1.
+       01 GameOver PIC X VALUE "N".
+           88 GameIsOver VALUE "Y".
+       01 PlayAgain PIC X VALUE "Y".
+           88 PlayAgainYes VALUE "Y", "y".
+       01 MoveEntry PIC X(2) VALUE SPACES.
+       01 RowChar PIC X.
+       01 ColChar PIC X.
+       01 RowNum PIC 9 VALUE 0.
+       01 ColNum PIC 9 VALUE 0.
+       01 GamesPlayed PIC 9(3) VALUE 0.
+       01 P1Wins PIC 9(3) VALUE 0.
+       01 P2Wins PIC 9(3) VALUE 0.
+       01 TieCount PIC 9(3) VALUE 0.
+       01 PrevBoardTable.
+           02 PrevBoardValue PIC 9 OCCURS 25 TIMES.
+       01 PrevNumMoves PIC 99 VALUE 0.
+       01 PrevCurrentPlayer PIC 9 VALUE 1.
+       01 PendingPrevBoardTable.
+           02 PendingPrevBoardValue PIC 9 OCCURS 25 TIMES.
+       01 PendingPrevNumMoves PIC 99 VALUE 0.
+       01 PendingPrevCurrentPlayer PIC 9 VALUE 1.
+       01 UndoAvailable PIC X VALUE "N".
+           88 CanUndo VALUE "Y".
+       01 LastActionWasUndo PIC X VALUE "N".
+           88 WasUndo VALUE "Y".
+       01 SkipMoveCheck PIC X VALUE "N".
+           88 SkipThisPass VALUE "Y".
+*>    when set, a completed game's final board is also appended, in the
+*>    same grid layout shown on the console, to the BOARDRPT report
+*>    dataset so it can be archived or handed to someone who wasn't at
+*>    the terminal; only applies to the classic 3x3 board, the same
+*>    restriction GAMELOG/CHECKPT/AUDITLOG already have
+       01 ArchiveReports PIC X VALUE "N".
+           88 ArchiveReportsYes VALUE "Y", "y".
+       01 ArchiveThisDisplay PIC X VALUE "N".
 
     PROCEDURE DIVISION.
-       MOVE 000000000 TO BoardTable
-       PERFORM UNTIL NOT IsValid OR IsWinner
-               CALL 'PRINTBOARD' USING BoardTable
+       PERFORM UNTIL IsValidGameMode
+           DISPLAY "Select mode (1=Vs Computer 2=Two Player): "
+               WITH NO ADVANCING
+           ACCEPT GameMode
+       END-PERFORM
+       IF VsComputer
+           PERFORM UNTIL IsValidDifficulty
+               DISPLAY "Select difficulty (1=Easy 2=Medium 3=Hard): "
+                   WITH NO ADVANCING
+               ACCEPT Difficulty
+           END-PERFORM
+           PERFORM UNTIL ValidSymbol
+               DISPLAY "Choose your symbol (X/O): " WITH NO ADVANCING
+               ACCEPT HumanSymbol
+           END-PERFORM
+           IF HumanSymbol = "O" OR HumanSymbol = "o"
+               MOVE 2 TO HumanPlayer
+               MOVE 1 TO CPlayer
+           ELSE
+               MOVE 1 TO HumanPlayer
+               MOVE 2 TO CPlayer
+           END-IF
+           PERFORM UNTIL IsValidTurnOrder
+               DISPLAY "Go first or second? (1=First 2=Second): "
+                   WITH NO ADVANCING
+               ACCEPT TurnOrderChoice
+           END-PERFORM
+           IF TurnOrderChoice = 2
+               MOVE "Y" TO ComputerGoesFirst
+           END-IF
+           DISPLAY "Enable AI search trace output? (Y/N): "
+               WITH NO ADVANCING
+           ACCEPT DebugTrace
+           DISPLAY "Enable move hints? (Y/N): " WITH NO ADVANCING
+           ACCEPT HintMode
+       END-IF
+       IF TwoPlayer
+           MOVE 0 TO BoardSize
+           PERFORM UNTIL IsValidBoardSize
+               DISPLAY "Board size (3, 4, or 5): " WITH NO ADVANCING
+               ACCEPT BoardSize
+           END-PERFORM
+           IF BoardSize NOT = 3
+               MOVE 0 TO WinLength
+               PERFORM UNTIL WinLength >= 3 AND WinLength <= BoardSize
+                   DISPLAY "Win length (3 up to board size): "
+                       WITH NO ADVANCING
+                   ACCEPT WinLength
+               END-PERFORM
+           ELSE
+               MOVE 3 TO WinLength
+           END-IF
+       ELSE
+           MOVE 3 TO BoardSize
+           MOVE 3 TO WinLength
+       END-IF
+       COMPUTE BoardCells = BoardSize * BoardSize
+       DISPLAY "Player 1 ID: " WITH NO ADVANCING
+       ACCEPT Player1ID
+       IF TwoPlayer
+           DISPLAY "Player 2 ID: " WITH NO ADVANCING
+           ACCEPT Player2ID
+       ELSE
+           MOVE "COMPUTER" TO Player2ID
+       END-IF
+       IF BoardSize = 3
+           DISPLAY "Archive completed games' boards to a report? (Y/N): "
+               WITH NO ADVANCING
+           ACCEPT ArchiveReports
+       END-IF
+       PERFORM OpenMoveDeck
+       PERFORM UNTIL NOT PlayAgainYes
+           PERFORM PlayOneGame
+           DISPLAY "Play again? (Y/N): " WITH NO ADVANCING
+           ACCEPT PlayAgain
+       END-PERFORM
+       IF UsingGameIn
+           CLOSE GAMEIN
+       END-IF
+       PERFORM DisplaySessionScore
+       PERFORM SetReturnCode
+       STOP RUN.
+
+        OpenMoveDeck.
+*>    if a GAMEIN move-deck dataset is present, moves are read from
+*>    it instead of the console, for deterministic regression runs;
+*>    GameInRecord is a single digit, so (like CHECKPT/GAMELOG/
+*>    AUDITLOG) a move deck is only honored on the classic 3x3 board
+           IF BoardSize = 3
+               OPEN INPUT GAMEIN
+               IF GI-OK
+                   MOVE "Y" TO UseGameIn
+               END-IF
+           END-IF.
+
+        PlayOneGame.
+           MOVE ZEROS TO BoardTable
+           MOVE 0 TO NumMoves
+           MOVE 0 TO Winner
+           IF VsComputer
+               MOVE HumanPlayer TO CurrentPlayer
+           ELSE
+               MOVE 1 TO CurrentPlayer
+           END-IF
+           MOVE "N" TO GameOver
+           MOVE "N" TO UndoAvailable
+           MOVE "N" TO ResumedGame
+           IF BoardSize = 3
+               PERFORM GenerateGameID
+           END-IF
+           IF GamesPlayed = 0 AND BoardSize = 3
+               PERFORM CheckForSavedGame
+           END-IF
+           IF VsComputer AND CompGoesFirst AND NOT GameWasResumed
+               PERFORM OpeningComputerMove
+           END-IF
+           PERFORM UNTIL NOT IsValid OR GameIsOver
+               PERFORM DisplayBoard
                DISPLAY " "
                DISPLAY " "
-               DISPLAY "Your move: " WITH NO ADVANCING
-               ACCEPT UserInput
-               MOVE UserInput TO I
-               MOVE 1 TO BoardValue(I)
-               COMPUTE NumMoves = NumMoves + 1
-               PERFORM CheckForWinner
-               CALL 'COMPUTERMOVE' USING BoardTable
-               COMPUTE NumMoves = NumMoves + 1
-               PERFORM CheckForWinner
-        END-PERFORM.
+               MOVE BoardTable TO PendingPrevBoardTable
+               MOVE NumMoves TO PendingPrevNumMoves
+               MOVE CurrentPlayer TO PendingPrevCurrentPlayer
+               IF VsComputer AND HintModeOn
+                   PERFORM DisplayHint
+               END-IF
+               PERFORM GetHumanMove
+               IF NOT WasUndo
+                   IF IsValid
+                       MOVE CurrentPlayer TO BoardValue(I)
+                       COMPUTE NumMoves = NumMoves + 1
+                       IF BoardSize = 3
+                           PERFORM CheckpointGame
+                           MOVE CurrentPlayer TO AL-Player
+                           MOVE I TO AL-Position
+                           PERFORM LogTurn
+                       END-IF
+                       PERFORM CheckForWinner
+                       IF NOT GameIsOver
+                           IF VsComputer
+                               CALL 'COMPUTERMOVE' USING
+                                   BoardTable, Difficulty, CompPos, CPlayer,
+                                   DebugTrace, NotHintOnly
+                               COMPUTE NumMoves = NumMoves + 1
+                               PERFORM CheckpointGame
+                               MOVE CPlayer TO AL-Player
+                               MOVE CompPos TO AL-Position
+                               PERFORM LogTurn
+                               PERFORM CheckForWinner
+                           ELSE
+                               PERFORM SwitchPlayer
+                           END-IF
+                       END-IF
+    *>    the just-completed round becomes the one "undo" can back out
+    *>    of; only the most recent round is remembered
+                       MOVE PendingPrevBoardTable TO PrevBoardTable
+                       MOVE PendingPrevNumMoves TO PrevNumMoves
+                       MOVE PendingPrevCurrentPlayer TO PrevCurrentPlayer
+                       MOVE "Y" TO UndoAvailable
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF GameIsOver
+               ADD 1 TO GamesPlayed
+               PERFORM DisplayRunningScore
+           END-IF.
+
+        SwitchPlayer.
+           IF CurrentPlayer = 1
+               MOVE 2 TO CurrentPlayer
+           ELSE
+               MOVE 1 TO CurrentPlayer
+           END-IF.
+
+*>    lets the computer take the board's very first move when the human
+*>    chose to go second; the main loop below always plays human-then-
+*>    computer each pass, so one computer move ahead of it is all it
+*>    takes to swap who opens
+        OpeningComputerMove.
+           CALL 'COMPUTERMOVE' USING
+               BoardTable, Difficulty, CompPos, CPlayer, DebugTrace,
+               NotHintOnly
+           COMPUTE NumMoves = NumMoves + 1
+           IF BoardSize = 3
+               PERFORM CheckpointGame
+               MOVE CPlayer TO AL-Player
+               MOVE CompPos TO AL-Position
+               PERFORM LogTurn
+           END-IF
+           PERFORM CheckForWinner.
+
+*>    runs COMPUTERMOVE's own move-picking logic as if the human were
+*>    the computer, against a scratch copy of the board, and reports
+*>    the square it would play; the scratch copy absorbs COMPUTERMOVE's
+*>    move so the real BoardTable is left exactly as it was
+        DisplayHint.
+           MOVE BoardTable TO HintBoard
+           CALL 'COMPUTERMOVE' USING
+               HintBoard, Difficulty, HintPos, HumanPlayer, DebugTrace,
+               HintOnlyFlag
+           COMPUTE HintRow = (HintPos - 1) / BoardSize + 1
+           COMPUTE HintCol = HintPos - (HintRow - 1) * BoardSize
+           EVALUATE HintCol
+               WHEN 1
+                   MOVE "A" TO HintColChar
+               WHEN 2
+                   MOVE "B" TO HintColChar
+               WHEN 3
+                   MOVE "C" TO HintColChar
+           END-EVALUATE
+           DISPLAY "Hint: try " HintColChar HintRow.
+
+    *>    the computer opponent still only ever plays on the classic
+    *>    fixed 3x3 board, so PRINTBOARD keeps handling that case
+    *>    exactly as before; a configured NxN board (two-player only)
+    *>    is drawn by the general-purpose PRINTGRID instead
+        DisplayBoard.
+           IF BoardSize = 3
+               CALL 'PRINTBOARD' USING BoardTable, ArchiveThisDisplay
+           ELSE
+               CALL 'PRINTGRID' USING BoardTable, BoardSize
+           END-IF.
+
+        GetHumanMove.
+           MOVE "N" TO MoveAccepted
+           MOVE "N" TO LastActionWasUndo
+           PERFORM WITH TEST AFTER UNTIL MoveIsOK
+               MOVE "N" TO SkipMoveCheck
+               IF TwoPlayer
+                   DISPLAY "Player " CurrentPlayer "'s move (e.g. B2, or U to undo): "
+                       WITH NO ADVANCING
+               ELSE
+                   DISPLAY "Your move (e.g. B2, or U to undo): " WITH NO ADVANCING
+               END-IF
+               IF UsingGameIn
+                   READ GAMEIN INTO UserInput
+                       AT END
+                           MOVE 0 TO UserInput
+                   END-READ
+                   DISPLAY UserInput
+               ELSE
+                   ACCEPT MoveEntry
+                   IF MoveEntry(1:1) = "U" OR MoveEntry(1:1) = "u"
+                       IF CanUndo
+                           PERFORM DoUndo
+                           MOVE "Y" TO LastActionWasUndo
+                           MOVE "Y" TO MoveAccepted
+                       ELSE
+                           DISPLAY "Nothing to undo."
+                       END-IF
+                       MOVE "Y" TO SkipMoveCheck
+                   ELSE
+                       PERFORM TranslateCoordinate
+                   END-IF
+               END-IF
+               IF NOT SkipThisPass
+                   IF IsValid
+                       MOVE UserInput TO I
+                       IF BoardValue(I) = 0
+                           MOVE "Y" TO MoveAccepted
+                       ELSE
+                           DISPLAY "That square is taken, pick another."
+                       END-IF
+                   ELSE
+                       IF UsingGameIn
+    *>    a canned move deck has nothing left to re-prompt with, so
+    *>    running out of (or past the end of) the deck still ends the
+    *>    game the same way it always has
+                           MOVE "Y" TO MoveAccepted
+                       ELSE
+                           DISPLAY "Invalid move, enter a coordinate like "
+                               "B2 (or U to undo)."
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+    *>    undoes the last human move and its paired computer response
+    *>    (or the last move alone in two-player mode) by restoring the
+    *>    board snapshot taken at the top of this round in PlayOneGame;
+    *>    only one round of undo is remembered at a time
+        DoUndo.
+           MOVE PrevBoardTable TO BoardTable
+           MOVE PrevNumMoves TO NumMoves
+           MOVE PrevCurrentPlayer TO CurrentPlayer
+           MOVE "N" TO UndoAvailable
+           IF BoardSize = 3
+               PERFORM CheckpointGame
+           END-IF
+           DISPLAY "Move undone.".
+
+*>    translates a "B2"-style coordinate (column letter A-E, row digit
+*>    1-5, bounded by the configured BoardSize) into the UserInput
+*>    index; an unrecognized letter/digit or one past BoardSize yields
+*>    0, which falls outside IsValid and triggers the invalid-move
+*>    message and re-prompt back in GetHumanMove
+        TranslateCoordinate.
+           MOVE MoveEntry(1:1) TO RowChar
+           MOVE MoveEntry(2:1) TO ColChar
+           EVALUATE RowChar
+               WHEN "A" WHEN "a"
+                   MOVE 1 TO ColNum
+               WHEN "B" WHEN "b"
+                   MOVE 2 TO ColNum
+               WHEN "C" WHEN "c"
+                   MOVE 3 TO ColNum
+               WHEN "D" WHEN "d"
+                   MOVE 4 TO ColNum
+               WHEN "E" WHEN "e"
+                   MOVE 5 TO ColNum
+               WHEN OTHER
+                   MOVE 0 TO ColNum
+           END-EVALUATE
+           EVALUATE ColChar
+               WHEN "1"
+                   MOVE 1 TO RowNum
+               WHEN "2"
+                   MOVE 2 TO RowNum
+               WHEN "3"
+                   MOVE 3 TO RowNum
+               WHEN "4"
+                   MOVE 4 TO RowNum
+               WHEN "5"
+                   MOVE 5 TO RowNum
+               WHEN OTHER
+                   MOVE 0 TO RowNum
+           END-EVALUATE
+           IF RowNum = 0 OR ColNum = 0
+               OR RowNum > BoardSize OR ColNum > BoardSize
+               MOVE 0 TO UserInput
+           ELSE
+               COMPUTE UserInput = (RowNum - 1) * BoardSize + ColNum
+           END-IF.
 
         CheckForWinner.
-           CALL 'COMPUTEWINNER' USING BoardTable, Winner
-           IF IsWinner OR NumMoves = 9
-               CALL 'PRINTBOARD' USING BoardTable
+           IF BoardSize = 3
+               CALL 'COMPUTEWINNER' USING BoardTable, Winner, WinLine
+           ELSE
+               CALL 'CHECKWINNER' USING
+                   BoardTable, BoardSize, WinLength, Winner
+           END-IF
+           IF IsWinner OR NumMoves = BoardCells
+               IF BoardSize = 3 AND ArchiveReportsYes
+                   MOVE "Y" TO ArchiveThisDisplay
+               END-IF
+               PERFORM DisplayBoard
+               MOVE "N" TO ArchiveThisDisplay
                DISPLAY " "
                IF Winner = 0
                     DISPLAY "You tied!"
+                    ADD 1 TO TieCount
                 END-IF
-               IF Winner = 1
-                   DISPLAY "Congrats, you won!"
-                END-IF
-                IF Winner = 2
-                    DISPLAY "You lost, better luck next time!"
+               IF Winner NOT = 0 AND VsComputer
+                   IF Winner = HumanPlayer
+                       DISPLAY "Congrats, you won!"
+                       ADD 1 TO P1Wins
+                   ELSE
+                       DISPLAY "You lost, better luck next time!"
+                       ADD 1 TO P2Wins
+                   END-IF
+               END-IF
+               IF Winner NOT = 0 AND TwoPlayer
+                   DISPLAY "Player " Winner " wins!"
+                   IF Winner = 1
+                       ADD 1 TO P1Wins
+                   ELSE
+                       ADD 1 TO P2Wins
+                   END-IF
+               END-IF
+                IF BoardSize = 3
+                    PERFORM LogGame
+                    PERFORM ClearCheckpoint
                 END-IF
-                STOP RUN
+                PERFORM UpdatePlayerStats
+                MOVE "Y" TO GameOver
            END-IF.
+
+        DisplayRunningScore.
+           DISPLAY " "
+           IF VsComputer
+               DISPLAY "SCORE -- YOU: " P1Wins "  COMPUTER: " P2Wins
+                   "  TIES: " TieCount
+           ELSE
+               DISPLAY "SCORE -- PLAYER 1: " P1Wins "  PLAYER 2: " P2Wins
+                   "  TIES: " TieCount
+           END-IF.
+
+        DisplaySessionScore.
+           DISPLAY " "
+           DISPLAY "===== SESSION SUMMARY ====="
+           DISPLAY "GAMES PLAYED: " GamesPlayed
+           PERFORM DisplayRunningScore.
+
+*>    leaves a condition code behind for a scheduler or downstream batch
+*>    step to branch on, based on how the session's last game came out;
+*>    only meaningful once at least one game has been played, since
+*>    Winner is left at its just-completed value from that last game
+        SetReturnCode.
+           IF GamesPlayed > 0
+               IF VsComputer
+                   EVALUATE Winner
+                       WHEN HumanPlayer
+                           MOVE 0 TO RETURN-CODE
+                       WHEN CPlayer
+                           MOVE 8 TO RETURN-CODE
+                       WHEN OTHER
+                           MOVE 4 TO RETURN-CODE
+                   END-EVALUATE
+               ELSE
+                   IF Winner = 0
+                       MOVE 4 TO RETURN-CODE
+                   ELSE
+                       MOVE 0 TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF.
+
+*>    builds a GameID unique enough to keep this run's games from
+*>    colliding with another concurrent run's in the shared CHECKPT/
+*>    GAMELOG/AUDITLOG datasets
+        GenerateGameID.
+           ACCEPT GID-Date FROM DATE YYYYMMDD
+           ACCEPT GID-Time FROM TIME
+           STRING GID-Date GID-Time INTO GameID.
+
+*>    CHECKPT is keyed by GameID (the same create-on-first-use /
+*>    READ ... INVALID KEY idiom PLAYERSTATS uses) so several
+*>    concurrently in-progress games can each hold their own
+*>    checkpoint record without overwriting one another; resuming
+*>    means naming the GameID to resume rather than just picking up
+*>    whatever the last run happened to leave behind
+        CheckForSavedGame.
+           DISPLAY "Resume a saved game? Enter its game ID or blank: "
+               WITH NO ADVANCING
+           ACCEPT ResumeGameID
+           IF ResumeGameID NOT = SPACES
+               OPEN I-O CHECKPT
+               IF CK-OK
+                   MOVE ResumeGameID TO CK-GameID
+                   READ CHECKPT
+                       INVALID KEY
+                           DISPLAY "No saved game found for that ID."
+                       NOT INVALID KEY
+*>    a checkpoint taken as, say, "X" maps CK-CurrentPlayer/CK-Board
+*>    against board-value 1 meaning X; resuming after picking a
+*>    different symbol this session would silently relabel every
+*>    square, so a mismatch here is refused rather than trusted
+                           IF VsComputer
+                               AND CK-HumanPlayer NOT = HumanPlayer
+                               DISPLAY "That saved game was started with "
+                                   "the other symbol choice; resume it "
+                                   "after picking the matching symbol."
+                           ELSE
+                               MOVE CK-Board TO BoardTable
+                               MOVE CK-NumMoves TO NumMoves
+                               MOVE CK-Winner TO Winner
+                               MOVE CK-CurrentPlayer TO CurrentPlayer
+                               MOVE ResumeGameID TO GameID
+                               MOVE "Y" TO ResumedGame
+                           END-IF
+                   END-READ
+                   CLOSE CHECKPT
+               END-IF
+           END-IF.
+
+        CheckpointGame.
+           MOVE GameID TO CK-GameID
+           OPEN I-O CHECKPT
+           IF CK-NotFound
+               OPEN OUTPUT CHECKPT
+               CLOSE CHECKPT
+               OPEN I-O CHECKPT
+           END-IF
+           READ CHECKPT
+               INVALID KEY
+                   MOVE GameID TO CK-GameID
+                   MOVE BoardTable TO CK-Board
+                   MOVE NumMoves TO CK-NumMoves
+                   MOVE Winner TO CK-Winner
+                   MOVE CurrentPlayer TO CK-CurrentPlayer
+                   MOVE HumanPlayer TO CK-HumanPlayer
+                   WRITE CheckptRecord
+               NOT INVALID KEY
+                   MOVE BoardTable TO CK-Board
+                   MOVE NumMoves TO CK-NumMoves
+                   MOVE Winner TO CK-Winner
+                   MOVE CurrentPlayer TO CK-CurrentPlayer
+                   MOVE HumanPlayer TO CK-HumanPlayer
+                   REWRITE CheckptRecord
+           END-READ
+           CLOSE CHECKPT.
+
+*>    removes only this game's checkpoint record so other concurrent
+*>    games' in-progress checkpoints are left alone
+        ClearCheckpoint.
+           MOVE GameID TO CK-GameID
+           OPEN I-O CHECKPT
+           IF CK-OK
+               DELETE CHECKPT
+                   INVALID KEY
+                       CONTINUE
+               END-DELETE
+               CLOSE CHECKPT
+           END-IF.
+
+        LogGame.
+           MOVE BoardTable TO GL-FinalBoard
+           MOVE Winner TO GL-Winner
+           MOVE NumMoves TO GL-NumMoves
+           MOVE GameID TO GL-GameID
+           MOVE WinLine TO GL-WinLine
+           IF VsComputer
+               MOVE HumanPlayer TO GL-HumanPlayer
+           ELSE
+               MOVE 0 TO GL-HumanPlayer
+           END-IF
+           ACCEPT GL-Date FROM DATE YYYYMMDD
+           ACCEPT GL-Time FROM TIME
+           OPEN EXTEND GAMELOG
+           IF GL-NotFound
+               OPEN OUTPUT GAMELOG
+           END-IF
+           WRITE GameLogRecord
+           CLOSE GAMELOG.
+
+    *>    one AUDITLOG record per turn (timestamp, whose move, the square
+    *>    played, and the resulting board), independent of GAMELOG's
+    *>    end-of-game-only summary, for reconstructing exactly what
+    *>    happened during a session
+        LogTurn.
+           MOVE BoardTable TO AL-Board
+           COMPUTE AL-GameNum = GamesPlayed + 1
+           MOVE GameID TO AL-GameID
+           ACCEPT AL-Date FROM DATE YYYYMMDD
+           ACCEPT AL-Time FROM TIME
+           OPEN EXTEND AUDITLOG
+           IF AL-NotFound
+               OPEN OUTPUT AUDITLOG
+           END-IF
+           WRITE AuditLogRecord
+           CLOSE AUDITLOG.
+
+    *>    updates each player's won/lost/tied tally in PLAYERSTATS after
+    *>    a game resolves; the computer's own record is kept right
+    *>    alongside the humans' under the ID "COMPUTER" so its win rate
+    *>    can be reported the same way
+        UpdatePlayerStats.
+           MOVE Player1ID TO StatsID
+           EVALUATE Winner
+               WHEN HumanPlayer
+                   MOVE "W" TO StatsOutcome
+               WHEN CPlayer
+                   MOVE "L" TO StatsOutcome
+               WHEN OTHER
+                   MOVE "T" TO StatsOutcome
+           END-EVALUATE
+           PERFORM RecordPlayerStat
+           MOVE Player2ID TO StatsID
+           EVALUATE Winner
+               WHEN HumanPlayer
+                   MOVE "L" TO StatsOutcome
+               WHEN CPlayer
+                   MOVE "W" TO StatsOutcome
+               WHEN OTHER
+                   MOVE "T" TO StatsOutcome
+           END-EVALUATE
+           PERFORM RecordPlayerStat.
+
+    *>    reads the PLAYERSTATS record keyed by StatsID, if any, and
+    *>    either REWRITEs it with incremented counters or WRITEs a new
+    *>    record for a player seen for the first time, following the
+    *>    same "create on first use" approach LogGame/LogTurn use for
+    *>    their sequential files, adapted for an indexed key lookup
+        RecordPlayerStat.
+           MOVE "N" TO PS-Found
+           OPEN I-O PLAYERSTATS
+           IF PS-NotFound
+               OPEN OUTPUT PLAYERSTATS
+               CLOSE PLAYERSTATS
+               OPEN I-O PLAYERSTATS
+           END-IF
+           MOVE StatsID TO PS-PlayerID
+           READ PLAYERSTATS
+               INVALID KEY
+                   MOVE "N" TO PS-Found
+               NOT INVALID KEY
+                   MOVE "Y" TO PS-Found
+           END-READ
+           IF PS-Found = "N"
+               MOVE StatsID TO PS-PlayerID
+               MOVE 0 TO PS-Games PS-Wins PS-Losses PS-Ties
+           END-IF
+           ADD 1 TO PS-Games
+           EVALUATE StatsOutcome
+               WHEN "W"
+                   ADD 1 TO PS-Wins
+               WHEN "L"
+                   ADD 1 TO PS-Losses
+               WHEN OTHER
+                   ADD 1 TO PS-Ties
+           END-EVALUATE
+           IF PS-Found = "N"
+               WRITE PlayerStatsRecord
+           ELSE
+               REWRITE PlayerStatsRecord
+           END-IF
+           CLOSE PLAYERSTATS.
